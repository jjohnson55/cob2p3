@@ -1,94 +1,683 @@
-        >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Project3.
-AUTHOR. John Stephen Johnson.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  SNUMS.
-      03  SHRSVAR PIC 999V99.
-      03  SRATEVAR PIC 999V99.
-      03  SHRSTO40 PIC 999V99.
-      03  SPAY PIC 9(5)V99.
-      03  SOVERTIME PIC 999V99.
-      03  SOVERTIMEPAY PIC 999V99.
-      03  SOVERTIMETOT PIC 9(5)V99.
-      03  STOTAL PIC 9(5)V99.
-01  SEXIT PIC X.    
-01  SDATEVARS.
-      03  SDAY PIC 9(4).
-      03  SMONTH PIC 99.
-      03  SYEAR PIC 99.
-01  SDATEDISPLAYINFO.
-      03  HMONTH PIC XX.
-      03  FILLER PIC X VALUE '-'.
-      03  HDAY PIC XX.
-      03  FILLER PIC X VALUE '-'.
-      03  HYEAR PIC XXXX.
-SCREEN SECTION.
-01  HEADERVARS.
-      03  HEADER.
-       05  LINE 01 COL 01  VALUE 'JOHN STEPHEN JOHNSON'.
-       05  COL 37  VALUE 'PROJECT 3'.
-       05  COL 71  PIC X(10)    FROM SDATEDISPLAYINFO.
-01  INPUTVARS.
-      03  HRVARS.
-       05  LINE  6 COL 11  VALUE 'HOURS WORKED'.
-       05  COL 25  PIC ZZ9.99  TO SHRSVAR.
-      03  RVARS.
-       05  LINE  7 COL 11  VALUE 'PAY RATE'.
-       05  COL 25  PIC ZZ9.99  TO SRATEVAR.
-01  OUTVARS.
-      03  LINE 10 COL 35  PIC X(6) VALUE 'HOURS'.
-      03  LINE 10 COL 42 PIC X(6) VALUE 'PAY'.
-      03  LINE 10 COL 50  PIC X(6) VALUE 'TOTALS'.
-      03  LINE 11 COL 23  VALUE 'REGULAR'.
-      03  COL 34  PIC ZZ9.99  FROM SHRSTO40.
-      03  COL 42  PIC ZZ9.99  FROM SRATEVAR. 
-      03  COL 50  PIC ZZ,ZZ9.99  FROM SPAY.
-      03  LINE 12 COL 23  VALUE 'OT'.
-      03  COL 34  PIC ZZ9.99  FROM SOVERTIME.
-      03  COL 42  PIC ZZ9.99  FROM SOVERTIMEPAY.
-      03  COL 50  PIC ZZ,ZZ9.99  FROM SOVERTIMETOT.
-      03  LINE 14 COL 23  VALUE 'OVERALL'.
-      03  COL 34  PIC ZZ9.99  FROM SHRSVAR. 
-      03  COL 50  PIC ZZ,ZZ9.99  FROM STOTAL.
-01  EXITMSG.
-      03  LINE 24 COL 70  PIC X TO SEXIT.
-      03  COL 26  VALUE 'PRESS ANY KEY TO RUN AGAIN OR Q TO EXIT'.
-PROCEDURE DIVISION.
-100-MAIN.
-      PERFORM 300-DATE.
-      DISPLAY HEADER.
-      PERFORM UNTIL SEXIT EQUALS 'q' OR 'Q'
-       DISPLAY INPUTVARS
-       ACCEPT  HRVARS
-       ACCEPT  RVARS
-       PERFORM 200-COMPUTETOTALS
-       DISPLAY OUTVARS
-       DISPLAY EXITMSG
-       ACCEPT  EXITMSG
-      END-PERFORM.
-      STOP RUN.
-     
-200-COMPUTETOTALS.
-      IF SHRSVAR <= 40
-       MOVE SHRSVAR TO SHRSTO40
-       MOVE ZERO TO SOVERTIME
-       MOVE ZERO TO SOVERTIMEPAY
-       MOVE ZERO TO SOVERTIMETOT
-      ELSE
-       MOVE 40 TO SHRSTO40
-       COMPUTE SOVERTIME = SHRSVAR - 40
-       COMPUTE SOVERTIMEPAY ROUNDED = SRATEVAR * 1.5
-       COMPUTE SOVERTIMETOT  ROUNDED = SOVERTIME  * SOVERTIMEPAY
-      END-IF.
-       COMPUTE SPAY ROUNDED = SHRSTO40 * SRATEVAR.
-       COMPUTE STOTAL = SPAY + SOVERTIMETOT.
-     
-300-DATE.
-       MOVE FUNCTION CURRENT-DATE TO SDATEVARS.
-       MOVE SMONTH TO HMONTH.
-       MOVE SYEAR TO HDAY.
-       MOVE SDAY TO HYEAR.
-     
\ No newline at end of file
+        >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Project3.
+AUTHOR. John Stephen Johnson.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS EM-EMP-ID
+        FILE STATUS IS EM-FILE-STATUS.
+    SELECT HOURS-TRANSACTION-FILE ASSIGN TO "HOURSTRN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS HT-FILE-STATUS.
+    SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS PR-FILE-STATUS.
+    SELECT YTD-MASTER-FILE ASSIGN TO "YTDMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS YM-EMP-ID
+        FILE STATUS IS YM-FILE-STATUS.
+    SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS GL-FILE-STATUS.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AL-FILE-STATUS.
+    SELECT DEPT-SUMMARY-FILE ASSIGN TO "DEPTSUMM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DS-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS CK-CONTROL-KEY
+        FILE STATUS IS CK-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-MASTER-FILE.
+01  EMPLOYEE-MASTER-RECORD.
+      03  EM-EMP-ID PIC X(05).
+      03  EM-EMP-NAME PIC X(20).
+      03  EM-DEPT-CODE PIC X(04).
+      03  EM-PAY-RATE PIC 999V99.
+FD  HOURS-TRANSACTION-FILE.
+01  HOURS-TRANSACTION-RECORD.
+      03  HT-EMP-ID PIC X(05).
+      03  HT-WEEK-END-DATE PIC X(08).
+      03  HT-HOURS-WORKED PIC 999V99.
+      03  HT-HOLIDAY-FLAG PIC X(01).
+FD  PAYROLL-REGISTER-FILE.
+01  PAYROLL-REGISTER-RECORD.
+      03  PR-EMP-ID PIC X(05).
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-EMP-NAME PIC X(20).
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-REG-HOURS PIC ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-OT-HOURS PIC ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-DBL-HOURS PIC ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-HOLIDAY-DIFF PIC ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-GROSS-PAY PIC ZZ,ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-TOTAL-PAY PIC ZZ,ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-YTD-TOTAL PIC Z,ZZZ,ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-NET-PAY PIC ZZ,ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  PR-EXCEPTION-MSG PIC X(90).
+FD  YTD-MASTER-FILE.
+01  YTD-MASTER-RECORD.
+      03  YM-EMP-ID PIC X(05).
+      03  YM-YTD-GROSS PIC 9(7)V99.
+FD  GL-EXTRACT-FILE.
+01  GL-EXTRACT-RECORD.
+      03  GL-EMP-ID PIC X(05).
+      03  GL-ACCOUNT-REG PIC X(06) VALUE '400100'.
+      03  GL-REG-HOURS PIC 9(3)V99.
+      03  GL-REG-AMOUNT PIC 9(7)V99.
+      03  GL-ACCOUNT-OT PIC X(06) VALUE '400200'.
+      03  GL-OT-AMOUNT PIC 9(7)V99.
+      03  GL-ACCOUNT-TOTAL PIC X(06) VALUE '400900'.
+      03  GL-TOTAL-AMOUNT PIC 9(7)V99.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD.
+      03  AL-TIMESTAMP PIC X(10).
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  AL-OPERATOR-ID PIC X(08).
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  AL-EMP-ID PIC X(05).
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  AL-HOURS-WORKED PIC 999V99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  AL-PAY-RATE PIC 999V99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  AL-TOTAL-PAY PIC 9(5)V99.
+FD  DEPT-SUMMARY-FILE.
+01  DEPT-SUMMARY-RECORD.
+      03  DS-DEPT-CODE PIC X(12).
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  DS-REG-PAY PIC Z,ZZZ,ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  DS-OT-PAY PIC Z,ZZZ,ZZ9.99.
+      03  FILLER PIC X(02) VALUE SPACES.
+      03  DS-TOTAL-PAY PIC Z,ZZZ,ZZ9.99.
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+      03  CK-CONTROL-KEY PIC X(05).
+      03  CK-LAST-EMP-ID PIC X(05).
+      03  CK-LAST-WEEK-END-DATE PIC X(08).
+      03  CK-DEPT-COUNT PIC 99.
+      03  CK-DEPT-ENTRY OCCURS 50 TIMES.
+          05  CK-DEPT-CODE PIC X(04).
+          05  CK-DEPT-REG-PAY PIC 9(7)V99.
+          05  CK-DEPT-OT-PAY PIC 9(7)V99.
+          05  CK-DEPT-TOTAL-PAY PIC 9(7)V99.
+WORKING-STORAGE SECTION.
+01  EM-FILE-STATUS PIC XX.
+01  HT-FILE-STATUS PIC XX.
+01  PR-FILE-STATUS PIC XX.
+01  YM-FILE-STATUS PIC XX.
+01  GL-FILE-STATUS PIC XX.
+01  AL-FILE-STATUS PIC XX.
+01  DS-FILE-STATUS PIC XX.
+01  CK-FILE-STATUS PIC XX.
+01  SOPERATORID PIC X(08).
+01  YM-NEW-RECORD-SW PIC X.
+      88  YM-NEW-RECORD VALUE 'Y'.
+01  CK-NEW-RECORD-SW PIC X.
+      88  CK-NEW-RECORD VALUE 'Y'.
+01  HT-EOF-SW PIC X VALUE 'N'.
+      88  HT-EOF VALUE 'Y'.
+01  SRESTART-SW PIC X VALUE 'N'.
+      88  SRESTART-SKIP VALUE 'Y'.
+      88  SRESTART-DONE VALUE 'N'.
+01  SABEND-STATUS PIC XX.
+01  SABEND-FILE-NAME PIC X(24).
+01  PAYROLL-CONSTANTS.
+      03  HOLIDAY-DIFF-RATE PIC 9V99 VALUE 2.00.
+      03  PR-MIN-WAGE PIC 999V99 VALUE 007.25.
+      03  PR-MAX-WAGE PIC 999V99 VALUE 150.00.
+      03  PR-FICA-PERCENT PIC V999 VALUE .062.
+      03  PR-BENEFITS-PERCENT PIC V999 VALUE .030.
+01  WH-TABLE-DATA.
+      03  FILLER PIC 9(5)V99 VALUE 00200.00.
+      03  FILLER PIC V999 VALUE .100.
+      03  FILLER PIC 9(5)V99 VALUE 00500.00.
+      03  FILLER PIC V999 VALUE .150.
+      03  FILLER PIC 9(5)V99 VALUE 01000.00.
+      03  FILLER PIC V999 VALUE .200.
+      03  FILLER PIC 9(5)V99 VALUE 99999.99.
+      03  FILLER PIC V999 VALUE .250.
+01  WH-TABLE REDEFINES WH-TABLE-DATA.
+      03  WH-BRACKET OCCURS 4 TIMES.
+          05  WH-CEILING PIC 9(5)V99.
+          05  WH-PERCENT PIC V999.
+01  WH-IDX PIC 99.
+01  WH-FOUND-SW PIC X VALUE 'N'.
+      88  WH-FOUND VALUE 'Y'.
+01  DEPT-TOTALS-TABLE.
+      03  DT-ENTRY OCCURS 50 TIMES.
+          05  DT-DEPT-CODE PIC X(04).
+          05  DT-REG-PAY PIC 9(7)V99.
+          05  DT-OT-PAY PIC 9(7)V99.
+          05  DT-TOTAL-PAY PIC 9(7)V99.
+01  DT-COUNT PIC 99 VALUE ZERO.
+01  DT-IDX PIC 99.
+01  DT-FOUND-SW PIC X VALUE 'N'.
+      88  DT-FOUND VALUE 'Y'.
+01  GRAND-TOTALS.
+      03  GT-REG-PAY PIC 9(7)V99 VALUE ZERO.
+      03  GT-OT-PAY PIC 9(7)V99 VALUE ZERO.
+      03  GT-TOTAL-PAY PIC 9(7)V99 VALUE ZERO.
+01  SNUMS.
+      03  SDEPTCODE PIC X(04).
+      03  SHRSVAR PIC 999V99.
+      03  SRATEVAR PIC 999V99.
+      03  SHRSTO40 PIC 999V99.
+      03  SPAY PIC 9(5)V99.
+      03  SOVERTIME PIC 999V99.
+      03  SOVERTIMEPAY PIC 999V99.
+      03  SOVERTIMETOT PIC 9(5)V99.
+      03  SDBLTIME PIC 999V99.
+      03  SDBLTIMEPAY PIC 999V99.
+      03  SDBLTIMETOT PIC 9(5)V99.
+      03  SHOLIDAYFLAG PIC X(01).
+          88  SHOLIDAY-YES VALUE 'Y' 'y'.
+          88  SHOLIDAY-NO  VALUE 'N' 'n'.
+      03  SHOLIDAYDIFF PIC 9(5)V99.
+      03  STOTAL PIC 9(5)V99.
+      03  SYTDTOTAL PIC 9(7)V99.
+      03  SFICAAMT PIC 9(5)V99.
+      03  SWITHHOLDAMT PIC 9(5)V99.
+      03  SBENEFITSAMT PIC 9(5)V99.
+      03  SNETPAY PIC 9(5)V99.
+01  SEMPID PIC X(05).
+01  SEMPNAME PIC X(20) VALUE SPACES.
+01  SERRORFLAG PIC X(01) VALUE 'N'.
+      88  SERROR-YES VALUE 'Y'.
+      88  SERROR-NO  VALUE 'N'.
+01  SERRORMSG PIC X(90) VALUE SPACES.
+01  SDATEVARS.
+      03  SDAY PIC 9(4).
+      03  SMONTH PIC 99.
+      03  SYEAR PIC 99.
+01  SDATEDISPLAYINFO.
+      03  HMONTH PIC XX.
+      03  FILLER PIC X VALUE '-'.
+      03  HDAY PIC XX.
+      03  FILLER PIC X VALUE '-'.
+      03  HYEAR PIC XXXX.
+SCREEN SECTION.
+01  HEADERVARS.
+      03  HEADER.
+       05  LINE 01 COL 01  PIC X(20)  FROM SEMPNAME.
+       05  COL 37  VALUE 'PROJECT 3'.
+       05  COL 71  PIC X(10)    FROM SDATEDISPLAYINFO.
+01  INPUTVARS.
+      03  IDVARS.
+       05  LINE  5 COL 11  VALUE 'EMPLOYEE ID'.
+       05  COL 25  PIC X(05)  FROM SEMPID.
+      03  HRVARS.
+       05  LINE  6 COL 11  VALUE 'HOURS WORKED'.
+       05  COL 25  PIC ZZ9.99  FROM SHRSVAR.
+      03  RVARS.
+       05  LINE  7 COL 11  VALUE 'PAY RATE'.
+       05  COL 25  PIC ZZ9.99  FROM SRATEVAR.
+      03  ERRVARS.
+       05  LINE  8 COL 11  PIC X(90)  FROM SERRORMSG.
+01  OUTVARS.
+      03  LINE 10 COL 35  PIC X(6) VALUE 'HOURS'.
+      03  LINE 10 COL 42 PIC X(6) VALUE 'PAY'.
+      03  LINE 10 COL 50  PIC X(6) VALUE 'TOTALS'.
+      03  LINE 11 COL 23  VALUE 'REGULAR'.
+      03  COL 34  PIC ZZ9.99  FROM SHRSTO40.
+      03  COL 42  PIC ZZ9.99  FROM SRATEVAR.
+      03  COL 50  PIC ZZ,ZZ9.99  FROM SPAY.
+      03  LINE 12 COL 23  VALUE 'OT'.
+      03  COL 34  PIC ZZ9.99  FROM SOVERTIME.
+      03  COL 42  PIC ZZ9.99  FROM SOVERTIMEPAY.
+      03  COL 50  PIC ZZ,ZZ9.99  FROM SOVERTIMETOT.
+      03  LINE 13 COL 23  VALUE 'DBL'.
+      03  COL 34  PIC ZZ9.99  FROM SDBLTIME.
+      03  COL 42  PIC ZZ9.99  FROM SDBLTIMEPAY.
+      03  COL 50  PIC ZZ,ZZ9.99  FROM SDBLTIMETOT.
+      03  LINE 14 COL 23  VALUE 'HOLIDAY'.
+      03  COL 50  PIC ZZ,ZZ9.99  FROM SHOLIDAYDIFF.
+      03  LINE 16 COL 23  VALUE 'OVERALL'.
+      03  COL 34  PIC ZZ9.99  FROM SHRSVAR.
+      03  COL 50  PIC ZZ,ZZ9.99  FROM STOTAL.
+      03  LINE 17 COL 23  VALUE 'YTD'.
+      03  COL 50  PIC Z,ZZZ,ZZ9.99  FROM SYTDTOTAL.
+      03  LINE 18 COL 23  VALUE 'NET PAY'.
+      03  COL 50  PIC ZZ,ZZ9.99  FROM SNETPAY.
+PROCEDURE DIVISION.
+100-MAIN.
+      PERFORM 300-DATE.
+      PERFORM 110-OPEN-FILES.
+      PERFORM 120-PROCESS-TRANSACTIONS.
+      PERFORM 900-PRINT-DEPT-SUMMARY.
+      PERFORM 117-CLEAR-CHECKPOINT.
+      PERFORM 190-CLOSE-FILES.
+      STOP RUN.
+
+110-OPEN-FILES.
+      ACCEPT SOPERATORID FROM ENVIRONMENT "OPERATOR-ID".
+      OPEN INPUT EMPLOYEE-MASTER-FILE.
+      MOVE EM-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'EMPLOYEE-MASTER-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+      OPEN INPUT HOURS-TRANSACTION-FILE.
+      MOVE HT-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'HOURS-TRANSACTION-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+      PERFORM 111-OPEN-YTD-MASTER.
+      PERFORM 112-OPEN-AUDIT-LOG.
+      PERFORM 113-OPEN-CHECKPOINT-FILE.
+      PERFORM 115-READ-CHECKPOINT.
+      IF SRESTART-SKIP
+       OPEN EXTEND PAYROLL-REGISTER-FILE
+       OPEN EXTEND GL-EXTRACT-FILE
+       OPEN EXTEND DEPT-SUMMARY-FILE
+      ELSE
+       OPEN OUTPUT PAYROLL-REGISTER-FILE
+       OPEN OUTPUT GL-EXTRACT-FILE
+       OPEN OUTPUT DEPT-SUMMARY-FILE
+      END-IF.
+      MOVE PR-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'PAYROLL-REGISTER-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+      MOVE GL-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'GL-EXTRACT-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+      MOVE DS-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'DEPT-SUMMARY-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+111-OPEN-YTD-MASTER.
+      OPEN I-O YTD-MASTER-FILE.
+      IF YM-FILE-STATUS = '35'
+       OPEN OUTPUT YTD-MASTER-FILE
+       CLOSE YTD-MASTER-FILE
+       OPEN I-O YTD-MASTER-FILE
+      END-IF.
+      MOVE YM-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'YTD-MASTER-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+112-OPEN-AUDIT-LOG.
+      OPEN EXTEND AUDIT-LOG-FILE.
+      IF AL-FILE-STATUS = '35'
+       OPEN OUTPUT AUDIT-LOG-FILE
+      END-IF.
+      MOVE AL-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'AUDIT-LOG-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+113-OPEN-CHECKPOINT-FILE.
+      OPEN I-O CHECKPOINT-FILE.
+      IF CK-FILE-STATUS = '35'
+       OPEN OUTPUT CHECKPOINT-FILE
+       CLOSE CHECKPOINT-FILE
+       OPEN I-O CHECKPOINT-FILE
+      END-IF.
+      MOVE CK-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'CHECKPOINT-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+115-READ-CHECKPOINT.
+      MOVE 'CHKPT' TO CK-CONTROL-KEY.
+      MOVE 'N' TO CK-NEW-RECORD-SW.
+      READ CHECKPOINT-FILE
+       INVALID KEY
+        SET CK-NEW-RECORD TO TRUE
+        MOVE SPACES TO CK-LAST-EMP-ID
+        MOVE SPACES TO CK-LAST-WEEK-END-DATE
+        SET SRESTART-DONE TO TRUE
+       NOT INVALID KEY
+        SET SRESTART-SKIP TO TRUE
+        MOVE CK-DEPT-COUNT TO DT-COUNT
+        PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > DT-COUNT
+         MOVE CK-DEPT-CODE (DT-IDX) TO DT-DEPT-CODE (DT-IDX)
+         MOVE CK-DEPT-REG-PAY (DT-IDX) TO DT-REG-PAY (DT-IDX)
+         MOVE CK-DEPT-OT-PAY (DT-IDX) TO DT-OT-PAY (DT-IDX)
+         MOVE CK-DEPT-TOTAL-PAY (DT-IDX) TO DT-TOTAL-PAY (DT-IDX)
+        END-PERFORM
+      END-READ.
+
+117-CLEAR-CHECKPOINT.
+      MOVE 'CHKPT' TO CK-CONTROL-KEY.
+      DELETE CHECKPOINT-FILE
+       INVALID KEY
+        CONTINUE
+      END-DELETE.
+
+120-PROCESS-TRANSACTIONS.
+      PERFORM 130-READ-TRANSACTION.
+      PERFORM UNTIL HT-EOF
+       IF SRESTART-SKIP
+        PERFORM 136-CHECK-RESTART-POINT
+       ELSE
+        PERFORM 150-READ-EMPLOYEE
+        DISPLAY HEADER
+        PERFORM 220-EDIT-CHECK
+        IF SERROR-YES
+         PERFORM 165-WRITE-REGISTER-ERROR
+        ELSE
+         PERFORM 200-COMPUTETOTALS
+         PERFORM 270-WRITE-AUDIT-LOG
+         PERFORM 260-WRITE-GL-EXTRACT
+         PERFORM 240-CALC-DEDUCTIONS
+         PERFORM 250-UPDATE-YTD
+         PERFORM 280-ACCUMULATE-DEPT-TOTALS
+         DISPLAY OUTVARS
+         PERFORM 160-WRITE-REGISTER
+        END-IF
+        PERFORM 285-WRITE-CHECKPOINT
+       END-IF
+       PERFORM 130-READ-TRANSACTION
+      END-PERFORM.
+      IF SRESTART-SKIP
+       DISPLAY 'RESTART POINT NEVER MATCHED IN TRANSACTION FILE - '
+          'CHECKPOINT FOR EMP ' CK-LAST-EMP-ID ' WEEK '
+          CK-LAST-WEEK-END-DATE ' NOT FOUND'
+       STOP RUN
+      END-IF.
+
+136-CHECK-RESTART-POINT.
+      IF HT-EMP-ID = CK-LAST-EMP-ID
+         AND HT-WEEK-END-DATE = CK-LAST-WEEK-END-DATE
+       SET SRESTART-DONE TO TRUE
+      END-IF.
+
+130-READ-TRANSACTION.
+      READ HOURS-TRANSACTION-FILE
+       AT END
+        SET HT-EOF TO TRUE
+       NOT AT END
+        MOVE HT-EMP-ID TO SEMPID
+        MOVE HT-HOURS-WORKED TO SHRSVAR
+        MOVE HT-HOLIDAY-FLAG TO SHOLIDAYFLAG
+      END-READ.
+
+150-READ-EMPLOYEE.
+      MOVE SEMPID TO EM-EMP-ID.
+      READ EMPLOYEE-MASTER-FILE
+       INVALID KEY
+        MOVE SPACES TO SEMPNAME
+        MOVE ZERO TO SRATEVAR
+        MOVE SPACES TO SDEPTCODE
+       NOT INVALID KEY
+        MOVE EM-EMP-NAME TO SEMPNAME
+        MOVE EM-PAY-RATE TO SRATEVAR
+        MOVE EM-DEPT-CODE TO SDEPTCODE
+      END-READ.
+
+160-WRITE-REGISTER.
+      MOVE SPACES TO PAYROLL-REGISTER-RECORD.
+      MOVE SEMPID TO PR-EMP-ID.
+      MOVE SEMPNAME TO PR-EMP-NAME.
+      MOVE SHRSTO40 TO PR-REG-HOURS.
+      MOVE SOVERTIME TO PR-OT-HOURS.
+      MOVE SDBLTIME TO PR-DBL-HOURS.
+      MOVE SHOLIDAYDIFF TO PR-HOLIDAY-DIFF.
+      MOVE SPAY TO PR-GROSS-PAY.
+      MOVE STOTAL TO PR-TOTAL-PAY.
+      MOVE SYTDTOTAL TO PR-YTD-TOTAL.
+      MOVE SNETPAY TO PR-NET-PAY.
+      MOVE SPACES TO PR-EXCEPTION-MSG.
+      WRITE PAYROLL-REGISTER-RECORD.
+      MOVE PR-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'PAYROLL-REGISTER-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+165-WRITE-REGISTER-ERROR.
+      MOVE SPACES TO PAYROLL-REGISTER-RECORD.
+      MOVE SEMPID TO PR-EMP-ID.
+      MOVE SEMPNAME TO PR-EMP-NAME.
+      MOVE ZERO TO PR-REG-HOURS.
+      MOVE ZERO TO PR-OT-HOURS.
+      MOVE ZERO TO PR-DBL-HOURS.
+      MOVE ZERO TO PR-HOLIDAY-DIFF.
+      MOVE ZERO TO PR-GROSS-PAY.
+      MOVE ZERO TO PR-TOTAL-PAY.
+      MOVE ZERO TO PR-YTD-TOTAL.
+      MOVE ZERO TO PR-NET-PAY.
+      MOVE SERRORMSG TO PR-EXCEPTION-MSG.
+      WRITE PAYROLL-REGISTER-RECORD.
+      MOVE PR-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'PAYROLL-REGISTER-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+190-CLOSE-FILES.
+      CLOSE EMPLOYEE-MASTER-FILE.
+      CLOSE HOURS-TRANSACTION-FILE.
+      CLOSE PAYROLL-REGISTER-FILE.
+      CLOSE YTD-MASTER-FILE.
+      CLOSE GL-EXTRACT-FILE.
+      CLOSE AUDIT-LOG-FILE.
+      CLOSE DEPT-SUMMARY-FILE.
+      CLOSE CHECKPOINT-FILE.
+
+200-COMPUTETOTALS.
+      IF SHRSVAR <= 40
+       MOVE SHRSVAR TO SHRSTO40
+       MOVE ZERO TO SOVERTIME
+       MOVE ZERO TO SOVERTIMEPAY
+       MOVE ZERO TO SOVERTIMETOT
+       MOVE ZERO TO SDBLTIME
+       MOVE ZERO TO SDBLTIMEPAY
+       MOVE ZERO TO SDBLTIMETOT
+      ELSE
+       IF SHRSVAR <= 60
+        MOVE 40 TO SHRSTO40
+        COMPUTE SOVERTIME = SHRSVAR - 40
+        MOVE ZERO TO SDBLTIME
+        MOVE ZERO TO SDBLTIMEPAY
+        MOVE ZERO TO SDBLTIMETOT
+       ELSE
+        MOVE 40 TO SHRSTO40
+        MOVE 20 TO SOVERTIME
+        COMPUTE SDBLTIME = SHRSVAR - 60
+        COMPUTE SDBLTIMEPAY ROUNDED = SRATEVAR * 2
+        COMPUTE SDBLTIMETOT ROUNDED = SDBLTIME * SDBLTIMEPAY
+       END-IF
+       COMPUTE SOVERTIMEPAY ROUNDED = SRATEVAR * 1.5
+       COMPUTE SOVERTIMETOT  ROUNDED = SOVERTIME  * SOVERTIMEPAY
+      END-IF.
+       COMPUTE SPAY ROUNDED = SHRSTO40 * SRATEVAR.
+       IF SHOLIDAY-YES
+        COMPUTE SHOLIDAYDIFF ROUNDED =
+           (SHRSTO40 + SOVERTIME + SDBLTIME) * HOLIDAY-DIFF-RATE
+       ELSE
+        MOVE ZERO TO SHOLIDAYDIFF
+       END-IF.
+       COMPUTE STOTAL = SPAY + SOVERTIMETOT + SDBLTIMETOT + SHOLIDAYDIFF.
+
+220-EDIT-CHECK.
+      SET SERROR-NO TO TRUE.
+      MOVE SPACES TO SERRORMSG.
+      IF SHRSVAR > 80
+       SET SERROR-YES TO TRUE
+       MOVE 'HOURS WORKED OUTSIDE 0-80 RANGE' TO SERRORMSG
+      END-IF.
+      IF SRATEVAR < PR-MIN-WAGE OR SRATEVAR > PR-MAX-WAGE
+       SET SERROR-YES TO TRUE
+       IF SERRORMSG = SPACES
+        MOVE 'RATE OUTSIDE POSTED WAGE RANGE' TO SERRORMSG
+       ELSE
+        STRING FUNCTION TRIM(SERRORMSG) DELIMITED BY SIZE
+           '; RATE OUTSIDE POSTED WAGE RANGE' DELIMITED BY SIZE
+         INTO SERRORMSG
+        END-STRING
+       END-IF
+      END-IF.
+      IF NOT SHOLIDAY-YES AND NOT SHOLIDAY-NO
+       SET SERROR-YES TO TRUE
+       IF SERRORMSG = SPACES
+        MOVE 'INVALID HOLIDAY FLAG' TO SERRORMSG
+       ELSE
+        STRING FUNCTION TRIM(SERRORMSG) DELIMITED BY SIZE
+           '; INVALID HOLIDAY FLAG' DELIMITED BY SIZE
+         INTO SERRORMSG
+        END-STRING
+       END-IF
+      END-IF.
+      DISPLAY INPUTVARS.
+
+240-CALC-DEDUCTIONS.
+      COMPUTE SFICAAMT ROUNDED = STOTAL * PR-FICA-PERCENT.
+      PERFORM 245-LOOKUP-WITHHOLDING.
+      COMPUTE SBENEFITSAMT ROUNDED = STOTAL * PR-BENEFITS-PERCENT.
+      COMPUTE SNETPAY = STOTAL - SFICAAMT - SWITHHOLDAMT - SBENEFITSAMT.
+
+245-LOOKUP-WITHHOLDING.
+      MOVE ZERO TO SWITHHOLDAMT.
+      MOVE 'N' TO WH-FOUND-SW.
+      PERFORM VARYING WH-IDX FROM 1 BY 1 UNTIL WH-IDX > 4 OR WH-FOUND
+       IF STOTAL <= WH-CEILING (WH-IDX)
+        COMPUTE SWITHHOLDAMT ROUNDED = STOTAL * WH-PERCENT (WH-IDX)
+        SET WH-FOUND TO TRUE
+       END-IF
+      END-PERFORM.
+
+270-WRITE-AUDIT-LOG.
+      MOVE SPACES TO AUDIT-LOG-RECORD.
+      MOVE SDATEDISPLAYINFO TO AL-TIMESTAMP.
+      MOVE SOPERATORID TO AL-OPERATOR-ID.
+      MOVE SEMPID TO AL-EMP-ID.
+      MOVE SHRSVAR TO AL-HOURS-WORKED.
+      MOVE SRATEVAR TO AL-PAY-RATE.
+      MOVE STOTAL TO AL-TOTAL-PAY.
+      WRITE AUDIT-LOG-RECORD.
+      MOVE AL-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'AUDIT-LOG-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+260-WRITE-GL-EXTRACT.
+      MOVE SPACES TO GL-EXTRACT-RECORD.
+      MOVE SEMPID TO GL-EMP-ID.
+      MOVE '400100' TO GL-ACCOUNT-REG.
+      MOVE SHRSTO40 TO GL-REG-HOURS.
+      MOVE SPAY TO GL-REG-AMOUNT.
+      MOVE '400200' TO GL-ACCOUNT-OT.
+      MOVE SOVERTIMETOT TO GL-OT-AMOUNT.
+      MOVE '400900' TO GL-ACCOUNT-TOTAL.
+      MOVE STOTAL TO GL-TOTAL-AMOUNT.
+      WRITE GL-EXTRACT-RECORD.
+      MOVE GL-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'GL-EXTRACT-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+250-UPDATE-YTD.
+      MOVE SEMPID TO YM-EMP-ID.
+      MOVE 'N' TO YM-NEW-RECORD-SW.
+      READ YTD-MASTER-FILE
+       INVALID KEY
+        SET YM-NEW-RECORD TO TRUE
+        MOVE ZERO TO YM-YTD-GROSS
+      END-READ.
+      ADD STOTAL TO YM-YTD-GROSS.
+      MOVE YM-YTD-GROSS TO SYTDTOTAL.
+      IF YM-NEW-RECORD
+       WRITE YTD-MASTER-RECORD
+      ELSE
+       REWRITE YTD-MASTER-RECORD
+      END-IF.
+      MOVE YM-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'YTD-MASTER-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+280-ACCUMULATE-DEPT-TOTALS.
+      MOVE 'N' TO DT-FOUND-SW.
+      PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > DT-COUNT
+       IF DT-DEPT-CODE (DT-IDX) = SDEPTCODE
+        SET DT-FOUND TO TRUE
+        ADD SPAY TO DT-REG-PAY (DT-IDX)
+        ADD SOVERTIMETOT TO DT-OT-PAY (DT-IDX)
+        ADD STOTAL TO DT-TOTAL-PAY (DT-IDX)
+       END-IF
+      END-PERFORM.
+      IF NOT DT-FOUND
+       IF DT-COUNT < 50
+        ADD 1 TO DT-COUNT
+        MOVE SDEPTCODE TO DT-DEPT-CODE (DT-COUNT)
+        MOVE SPAY TO DT-REG-PAY (DT-COUNT)
+        MOVE SOVERTIMETOT TO DT-OT-PAY (DT-COUNT)
+        MOVE STOTAL TO DT-TOTAL-PAY (DT-COUNT)
+       ELSE
+        DISPLAY 'DEPARTMENT SUMMARY TABLE FULL - DEPT '
+           SDEPTCODE ' NOT ACCUMULATED'
+       END-IF
+      END-IF.
+
+285-WRITE-CHECKPOINT.
+      MOVE 'CHKPT' TO CK-CONTROL-KEY.
+      MOVE HT-EMP-ID TO CK-LAST-EMP-ID.
+      MOVE HT-WEEK-END-DATE TO CK-LAST-WEEK-END-DATE.
+      MOVE DT-COUNT TO CK-DEPT-COUNT.
+      PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > DT-COUNT
+       MOVE DT-DEPT-CODE (DT-IDX) TO CK-DEPT-CODE (DT-IDX)
+       MOVE DT-REG-PAY (DT-IDX) TO CK-DEPT-REG-PAY (DT-IDX)
+       MOVE DT-OT-PAY (DT-IDX) TO CK-DEPT-OT-PAY (DT-IDX)
+       MOVE DT-TOTAL-PAY (DT-IDX) TO CK-DEPT-TOTAL-PAY (DT-IDX)
+      END-PERFORM.
+      IF CK-NEW-RECORD
+       WRITE CHECKPOINT-RECORD
+       MOVE 'N' TO CK-NEW-RECORD-SW
+      ELSE
+       REWRITE CHECKPOINT-RECORD
+      END-IF.
+      MOVE CK-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'CHECKPOINT-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+900-PRINT-DEPT-SUMMARY.
+      PERFORM VARYING DT-IDX FROM 1 BY 1 UNTIL DT-IDX > DT-COUNT
+       PERFORM 910-WRITE-DEPT-LINE
+       ADD DT-REG-PAY (DT-IDX) TO GT-REG-PAY
+       ADD DT-OT-PAY (DT-IDX) TO GT-OT-PAY
+       ADD DT-TOTAL-PAY (DT-IDX) TO GT-TOTAL-PAY
+      END-PERFORM.
+      PERFORM 920-WRITE-GRAND-TOTAL-LINE.
+
+910-WRITE-DEPT-LINE.
+      MOVE SPACES TO DEPT-SUMMARY-RECORD.
+      MOVE DT-DEPT-CODE (DT-IDX) TO DS-DEPT-CODE.
+      MOVE DT-REG-PAY (DT-IDX) TO DS-REG-PAY.
+      MOVE DT-OT-PAY (DT-IDX) TO DS-OT-PAY.
+      MOVE DT-TOTAL-PAY (DT-IDX) TO DS-TOTAL-PAY.
+      WRITE DEPT-SUMMARY-RECORD.
+      MOVE DS-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'DEPT-SUMMARY-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+920-WRITE-GRAND-TOTAL-LINE.
+      MOVE SPACES TO DEPT-SUMMARY-RECORD.
+      MOVE 'GRAND TOTAL' TO DS-DEPT-CODE.
+      MOVE GT-REG-PAY TO DS-REG-PAY.
+      MOVE GT-OT-PAY TO DS-OT-PAY.
+      MOVE GT-TOTAL-PAY TO DS-TOTAL-PAY.
+      WRITE DEPT-SUMMARY-RECORD.
+      MOVE DS-FILE-STATUS TO SABEND-STATUS.
+      MOVE 'DEPT-SUMMARY-FILE' TO SABEND-FILE-NAME.
+      PERFORM 930-CHECK-FILE-STATUS.
+
+930-CHECK-FILE-STATUS.
+      IF SABEND-STATUS NOT = '00'
+       DISPLAY 'FILE ERROR ON ' SABEND-FILE-NAME ' STATUS ' SABEND-STATUS
+       STOP RUN
+      END-IF.
+
+300-DATE.
+       MOVE FUNCTION CURRENT-DATE TO SDATEVARS.
+       MOVE SMONTH TO HMONTH.
+       MOVE SYEAR TO HDAY.
+       MOVE SDAY TO HYEAR.
+
